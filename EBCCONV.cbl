@@ -0,0 +1,116 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    EBCCONV.
+000030 AUTHOR.        R HARTLEY.
+000040 INSTALLATION.  CORPORATE APPLICATIONS DEVELOPMENT.
+000050 DATE-WRITTEN.  03/13/2026.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MODIFICATION HISTORY                                        *
+000090******************************************************************
+000100*  DATE       INIT  DESCRIPTION                                 *
+000110*  03/13/2026  RH   ORIGINAL BATCH EBCDIC-TO-ASCII FILE          *
+000120*                   CONVERSION UTILITY, BUILT OUT OF THE         *
+000130*                   DISPLAY-OF/NATIONAL-OF DEMONSTRATION THAT    *
+000140*                   USED TO LIVE IN INTRNUM.                     *
+000150******************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT EBCDIC-INPUT-FILE   ASSIGN TO EBCIN
+000200         ORGANIZATION IS LINE SEQUENTIAL
+000210         ACCESS MODE  IS SEQUENTIAL
+000220         FILE STATUS  IS WS-EBCDIC-IN-STATUS.
+
+000230     SELECT ASCII-OUTPUT-FILE   ASSIGN TO ASCIIOUT
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         ACCESS MODE  IS SEQUENTIAL
+000260         FILE STATUS  IS WS-ASCII-OUT-STATUS.
+
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  EBCDIC-INPUT-FILE
+000300     RECORDING MODE IS F.
+000310 01  EBCDIC-INPUT-RECORD         PIC X(80).
+
+000320 FD  ASCII-OUTPUT-FILE
+000330     RECORDING MODE IS F.
+000340 01  ASCII-OUTPUT-RECORD         PIC X(80).
+
+000350 WORKING-STORAGE SECTION.
+000360 01  WS-EBCDIC-IN-STATUS         PIC X(02).
+000370     88  WS-EBCDIC-IN-OK             VALUE '00'.
+000380     88  WS-EBCDIC-IN-EOF             VALUE '10'.
+000390 01  WS-ASCII-OUT-STATUS         PIC X(02).
+000400     88  WS-ASCII-OUT-OK              VALUE '00'.
+
+000410 01  WS-RECORDS-CONVERTED       PIC 9(07) VALUE ZERO.
+
+000420 01  EBCDIC-CCSID                PIC 9(4) BINARY VALUE 1140.
+000430 01  ASCII-CCSID                 PIC 9(4) BINARY VALUE 819.
+000440 01  Input-EBCDIC                PIC X(80) Value Spaces.
+000450 01  ASCII-Output                PIC X(80) Value Spaces.
+
+000460 PROCEDURE DIVISION.
+000470******************************************************************
+000480*  0000-MAINLINE                                                *
+000490*  CONVERTS EVERY RECORD OF THE EBCDIC INPUT FILE TO ASCII AND   *
+000500*  WRITES IT TO THE ASCII OUTPUT FILE.                          *
+000510******************************************************************
+000520 0000-MAINLINE.
+000530     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+000540     PERFORM 2000-PROCESS-RECORD  THRU 2000-EXIT
+000550         UNTIL WS-EBCDIC-IN-EOF.
+000560     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+000570     GOBACK.
+
+000580******************************************************************
+000590*  1000-INITIALIZE                                              *
+000600******************************************************************
+000610 1000-INITIALIZE.
+000620     OPEN INPUT  EBCDIC-INPUT-FILE.
+000630     OPEN OUTPUT ASCII-OUTPUT-FILE.
+000640     PERFORM 2100-READ-EBCDIC-RECORD THRU 2100-EXIT.
+000650 1000-EXIT.
+000660     EXIT.
+
+000670******************************************************************
+000680*  2000-PROCESS-RECORD                                           *
+000690*  CONVERTS ONE RECORD, WRITES IT, THEN READS THE NEXT ONE.      *
+000700******************************************************************
+000710 2000-PROCESS-RECORD.
+000720     PERFORM 2200-CONVERT-AND-WRITE  THRU 2200-EXIT.
+000730     PERFORM 2100-READ-EBCDIC-RECORD THRU 2100-EXIT.
+000740 2000-EXIT.
+000750     EXIT.
+
+000760 2100-READ-EBCDIC-RECORD.
+000770     READ EBCDIC-INPUT-FILE
+000780         AT END
+000790             SET WS-EBCDIC-IN-EOF TO TRUE
+000800     END-READ.
+000810 2100-EXIT.
+000820     EXIT.
+
+000830 2200-CONVERT-AND-WRITE.
+000840     MOVE EBCDIC-INPUT-RECORD TO Input-EBCDIC.
+000850     Move Function Display-of
+000860         (Function National-of (Input-EBCDIC EBCDIC-CCSID),
+000870         ASCII-CCSID) to ASCII-Output.
+000880     MOVE ASCII-Output TO ASCII-OUTPUT-RECORD.
+000890     WRITE ASCII-OUTPUT-RECORD.
+000900     IF NOT WS-ASCII-OUT-OK
+000910         DISPLAY 'ASCII OUTPUT WRITE ERROR: ' WS-ASCII-OUT-STATUS
+000920     END-IF.
+000930     ADD 1 TO WS-RECORDS-CONVERTED.
+000940 2200-EXIT.
+000950     EXIT.
+
+000960******************************************************************
+000970*  9000-TERMINATE                                                *
+000980******************************************************************
+000990 9000-TERMINATE.
+001000     CLOSE EBCDIC-INPUT-FILE.
+001010     CLOSE ASCII-OUTPUT-FILE.
+001020     DISPLAY 'RECORDS CONVERTED: ' WS-RECORDS-CONVERTED.
+001030 9000-EXIT.
+001040     EXIT.
