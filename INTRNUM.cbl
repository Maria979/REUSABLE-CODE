@@ -1,142 +1,899 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INTRNUM.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      ***
-      *** VARIABLES FOR INTRINSIC FUNCTIONS MAX, LENGTH, UPPER CASE
-       01  X                 PIC 9(2).
-       01  PRICE1            PIC X(8) VALUE '$8000'.
-       01  PRICE2            PIC X(8) VALUE '$2000'.
-       01  OUTPUT-RECORD.
-           05  PRODUCT-NAME  PIC X(20).
-           05  PRODUCT-NUMBER PIC 9(9).
-           05  PRODUCT-PRICE  PIC 9(6).
-      ***
-      *** VARIABLE FOR INTRINSIC FUNCTION CURRENT DATE
-       01 DATE-VARS.
-          05 CURRENT-YEAR      PIC X(4).
-          05 CURRENT-MON       PIC X(2).
-          05 CURRENT-DAY       PIC X(2).
-          05 CURRENT-HOUR      PIC X(2).
-          05 CURRENT-MIN       PIC X(2).
-          05 CURRENT-SEC       PIC X(2).
-          05 CURRENT-MSEC      PIC X(2).
-          05 LOCAL-TIME.
-             10 TIME-DIF     PIC X(1).
-             10 TIME-DIF-H   PIC X(2).
-             10 TIME-DIF-M   PIC X(2).
-       01 CURRENT-WEEK-DAY   PIC 9(1).
-       01 WEEKDAYS-TABLE.
-          05                PIC X(9) VALUE "Monday".
-          05                PIC X(9) VALUE "Tuesday".
-          05                PIC X(9) VALUE "Wednesday".
-          05                PIC X(9) VALUE "Thursday".
-          05                PIC X(9) VALUE "Friday".
-          05                PIC X(9) VALUE "Saturday".
-          05                PIC X(9) VALUE "Sunday".
-       01               REDEFINES WEEKDAYS-TABLE.
-          05 DT-OF-WK            OCCURS 7 TIMES PIC X(9).
-
-      ***
-      *** VARIABLES FOR INTRINSIC FUNCTIONS MEAN, MEDIAN, RANGE
-
-       01  TAX-S            PIC 99V999 VALUE .045.
-       01  TAX-T            PIC 99V999 VALUE .02.
-       01  TAX-W            PIC 99V999 VALUE .035.
-       01  TAX-B            PIC 99V999 VALUE .03.
-
-       01  DISPLAY-VARIBALES.
-           05  AVE-TAX      PIC 99V999.
-           05  MEDIAN-TAX   PIC 99V999.
-           05  TAX-RANGE    PIC 99V999.
-
-      ***
-      *** VARIABLES FOR INTRINSIC FUNCTIONS PRESENT VALUE, ANNUITY
-
-       01  PRESENT-VALUE-VARS.
-           05  Series-Amt1      Pic 9(9)V99       Value 100.
-           05  Series-Amt2      Pic 9(9)V99       Value 200.
-           05  Series-Amt3      Pic 9(9)V99       Value 300.
-           05  Discount-Rate    Pic S9(2)V9(6)    Value .10.
-           05  Todays-Value     Pic 9(9)V99.
-
-       01  ANNUITY-VARS.
-           05  Loan             Pic 9(9)V99.
-           05  Payment          Pic 9(9)V99.
-           05  Interest         Pic 9(9)V99.
-           05  Number-Periods   Pic 99.
-
-      ***
-      *** VARIABLES FOR INTRINSIC FUNCTIONS DISPLAY OF, NATIONAL OF
-
-       01  EBCDIC-CCSID        PIC 9(4) BINARY VALUE 1140.
-       01  ASCII-CCSID         PIC 9(4) BINARY VALUE 819.
-       01  Input-EBCDIC        PIC X(80) Value Spaces.
-       01  ASCII-Output        PIC X(80) Value Spaces.
-
-       PROCEDURE DIVISION.
-           COMPUTE PRODUCT-PRICE =
-           FUNCTION MAX (FUNCTION NUMVAL-C(PRICE1)
-                    FUNCTION NUMVAL-C(PRICE2)).
-           DISPLAY 'PRODUCT PRICE: ' PRODUCT-PRICE.
-           COMPUTE X = FUNCTION LENGTH(OUTPUT-RECORD).
-           DISPLAY 'X: ' X.
-           MOVE 'Socks and Stuff' TO PRODUCT-NAME.
-           DISPLAY 'PRODUCT NAME: ' PRODUCT-NAME.
-           MOVE FUNCTION UPPER-CASE(PRODUCT-NAME) TO PRODUCT-NAME.
-           DISPLAY 'PRODUCT NAME: ' PRODUCT-NAME.
-
-           DISPLAY '***'.
-
-           MOVE FUNCTION CURRENT-DATE TO DATE-VARS.
-           ACCEPT CURRENT-WEEK-DAY FROM DAY-OF-WEEK.
-           DISPLAY "Date: Year " CURRENT-YEAR " Month " CURRENT-MON
-                 " Day " CURRENT-DAY "(" DT-OF-WK(CURRENT-WEEK-DAY) ")".
-
-           DISPLAY "Time: Hour " CURRENT-HOUR " Minute " CURRENT-MIN
-                 " Second " CURRENT-SEC "." CURRENT-MSEC.
-
-           IF LOCAL-TIME NOT = 0 THEN
-             DISPLAY "Time difference with Greenwich mean time for this
-      -       "zone: " TIME-DIF "HOURS: " TIME-DIF-H "MINUTES: " TIME-DI
-      -        F-M.
-
-           DISPLAY '***'.
-
-           COMPUTE AVE-TAX = FUNCTION MEAN (TAX-S TAX-T TAX-W TAX-B).
-           COMPUTE MEDIAN-TAX = FUNCTION MEDIAN(TAX-S TAX-T TAX-W TAX-B)
-           COMPUTE TAX-RANGE = FUNCTION RANGE(TAX-S TAX-T TAX-W TAX-B).
-
-           DISPLAY 'AVE TAX: ' AVE-TAX.
-           DISPLAY 'MEDIAN-TAX: ' MEDIAN-TAX.
-           DISPLAY 'TAX-RANGE: ' TAX-RANGE.
-
-           DISPLAY '***'.
-
-           Compute Todays-Value =
-               Function Present-Value
-                    (Discount-Rate Series-Amt1 Series-Amt2 Series-Amt3).
-           DISPLAY 'TODAY-VALUE: ' TODAYS-VALUE.
-
-           Compute Loan = 15000
-           Compute Interest = .12
-           Compute Number-Periods = 36
-           Compute Payment =
-                Loan * Function Annuity((Interest / 12) Number-Periods).
-           DISPLAY 'PAYMENT: ' PAYMENT.
-
-           DISPLAY '***'.
-           Move Function Display-of
-               (Function National-of (Input-EBCDIC EBCDIC-CCSID),
-               ASCII-CCSID) to ASCII-output.
-           DISPLAY 'EBCDIC-CCSID: ' EBCDIC-CCSID.
-           DISPLAY 'ASCII-CCSID: ' ASCII-CCSID.
-           DISPLAY 'Input-EBCDIC:' Input-EBCDIC.
-           DISPLAY 'ASCII-Output: ' Input-EBCDIC.
-           DISPLAY '***'.
-
-           GOBACK.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    INTRNUM.
+000030 AUTHOR.        R HARTLEY.
+000040 INSTALLATION.  CORPORATE APPLICATIONS DEVELOPMENT.
+000050 DATE-WRITTEN.  01/05/2009.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MODIFICATION HISTORY                                        *
+000090******************************************************************
+000100*  DATE       INIT  DESCRIPTION                                 *
+000110*  01/05/2009  RH   ORIGINAL INTRINSIC-FUNCTION DEMONSTRATION.   *
+000120*  03/11/2026  RH   REPLACED THE TWO-LITERAL PRICE COMPARE WITH  *
+000130*                   A REAL VENDOR-QUOTE FILE SCAN FOR THE SKU.   *
+000140*  03/12/2026  RH   REPLACED THE FOUR LITERAL TAX RATES WITH A   *
+000150*                   JURISDICTION-KEYED TAX-RATE TABLE.           *
+000160*  03/13/2026  RH   EXPANDED THE ANNUITY PAYMENT INTO A FULL     *
+000170*                   PERIOD-BY-PERIOD AMORTIZATION SCHEDULE.      *
+000180*  03/14/2026  RH   REPLACED THE THREE-SERIES PRESENT-VALUE DEMO *
+000190*                   WITH A VARIABLE-LENGTH CASH-FLOW TABLE.      *
+000200*  03/15/2026  RH   ADDED HOLIDAY-CALENDAR-AWARE BUSINESS-DAY    *
+000210*                   LOOKUP TO THE DATE/WEEKDAY BLOCK.            *
+000220*  03/16/2026  RH   OUTPUT-RECORD NOW CARRIES A VALIDATED        *
+000230*                   PRODUCT-NUMBER/PRICE OUT TO A REAL PRICE-    *
+000240*                   UPDATE FEED FILE.                            *
+000250*  03/17/2026  RH   AMORTIZATION SCHEDULE NOW HAS A HEADER LINE  *
+000260*                   AND A TRAILER LINE WITH TOTAL INTEREST,      *
+000270*                   TOTAL PRINCIPAL, AND ENDING BALANCE.         *
+000280******************************************************************
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT PRODUCT-QUOTE-FILE  ASSIGN TO PRODQUOT
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         ACCESS MODE  IS SEQUENTIAL
+000350         FILE STATUS  IS WS-QUOTE-FILE-STATUS.
 
+000360     SELECT TAX-RATE-FILE       ASSIGN TO TAXRATE
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         ACCESS MODE  IS SEQUENTIAL
+000390         FILE STATUS  IS WS-TAX-FILE-STATUS.
 
+000400     SELECT CASH-FLOW-FILE      ASSIGN TO CASHFLOW
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         ACCESS MODE  IS SEQUENTIAL
+000430         FILE STATUS  IS WS-CASH-FLOW-STATUS.
 
+000440     SELECT AMORTIZATION-SCHEDULE-FILE ASSIGN TO AMORTRPT
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         ACCESS MODE  IS SEQUENTIAL
+000470         FILE STATUS  IS WS-AMORT-FILE-STATUS.
 
+000480     SELECT AMORTIZATION-CONTROL-FILE  ASSIGN TO AMORTCTL
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         ACCESS MODE  IS SEQUENTIAL
+000510         FILE STATUS  IS WS-AMORT-CTL-STATUS.
+
+000520     SELECT HOLIDAY-CALENDAR-FILE  ASSIGN TO HOLIDAY
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         ACCESS MODE  IS SEQUENTIAL
+000550         FILE STATUS  IS WS-HOLIDAY-STATUS.
+
+000560     SELECT PRODUCT-PRICE-FEED-FILE ASSIGN TO PRICEFD
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         ACCESS MODE  IS SEQUENTIAL
+000590         FILE STATUS  IS WS-PRICE-FEED-STATUS.
+
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  PRODUCT-QUOTE-FILE
+000630     RECORDING MODE IS F.
+000640 01  PQ-QUOTE-RECORD.
+000650     05  PQ-PRODUCT-NUMBER     PIC 9(09).
+000660     05  PQ-VENDOR-ID          PIC X(05).
+000670     05  PQ-VENDOR-PRICE       PIC 9(06).
+
+000680 FD  TAX-RATE-FILE
+000690     RECORDING MODE IS F.
+000700 01  TR-RATE-RECORD.
+000710     05  TR-FILE-JURISDICTION-CODE  PIC X(04).
+000720     05  TR-FILE-JURISDICTION-RATE  PIC 99V999.
+
+000730 FD  CASH-FLOW-FILE
+000740     RECORDING MODE IS F.
+000750 01  CF-RECORD.
+000760     05  CF-AMOUNT             PIC 9(9)V99.
+
+000770 FD  AMORTIZATION-SCHEDULE-FILE
+000780     RECORD CONTAINS 120 CHARACTERS
+000790     RECORDING MODE IS F.
+000800 01  AMORT-PRINT-RECORD          PIC X(120).
+
+000810 FD  AMORTIZATION-CONTROL-FILE
+000820     RECORD CONTAINS 120 CHARACTERS
+000830     RECORDING MODE IS F.
+000840 01  AMORT-CONTROL-RECORD        PIC X(120).
+
+000850 FD  HOLIDAY-CALENDAR-FILE
+000860     RECORDING MODE IS F.
+000870 01  HOL-RECORD.
+000880     05  HOL-FILE-DATE         PIC 9(08).
+
+000890 FD  PRODUCT-PRICE-FEED-FILE
+000900     RECORD CONTAINS 35 CHARACTERS
+000910     RECORDING MODE IS F.
+000920 01  PRICE-FEED-RECORD           PIC X(35).
+
+000930 WORKING-STORAGE SECTION.
+000940***
+000950*** VARIABLES FOR INTRINSIC FUNCTIONS MAX, LENGTH, UPPER CASE
+000960 01  X                 PIC 9(2).
+000970 01  OUTPUT-RECORD.
+000980     05  PRODUCT-NAME  PIC X(20).
+000990     05  PRODUCT-NUMBER PIC 9(9).
+001000     05  PRODUCT-PRICE  PIC 9(6).
+
+001010***
+001020*** VARIABLES FOR THE VENDOR-QUOTE LOOKUP THAT REPLACED THE
+001030*** TWO HARDCODED PRICE LITERALS
+001040 01  WS-QUOTE-FILE-STATUS      PIC X(02).
+001050     88  WS-QUOTE-OK               VALUE '00'.
+001060     88  WS-QUOTE-EOF              VALUE '10'.
+001070 01  WS-TARGET-PRODUCT-NUMBER  PIC 9(09) VALUE 100004521.
+001080 01  WS-PRICE-SELECT-MODE      PIC X(01) VALUE 'H'.
+001090     88  WS-SELECT-LOW-PRICE       VALUE 'L'.
+001100     88  WS-SELECT-HIGH-PRICE      VALUE 'H'.
+001110 01  WS-QUOTE-MATCH-COUNT      PIC 9(05) BINARY VALUE ZERO.
+001120 01  WS-LOW-VENDOR-PRICE       PIC 9(06) VALUE ZERO.
+001130 01  WS-HIGH-VENDOR-PRICE      PIC 9(06) VALUE ZERO.
+001140 01  WS-PRICE-FEED-STATUS      PIC X(02).
+001150     88  WS-PRICE-FEED-OK          VALUE '00'.
+001160 01  WS-PRICE-FEED-VALID       PIC X(01).
+001170     88  WS-PRICE-FEED-IS-VALID    VALUE 'Y'.
+
+001180***
+001190*** VARIABLE FOR INTRINSIC FUNCTION CURRENT DATE
+001200 01 DATE-VARS.
+001210    05 CURRENT-YEAR      PIC X(4).
+001220    05 CURRENT-MON       PIC X(2).
+001230    05 CURRENT-DAY       PIC X(2).
+001240    05 CURRENT-HOUR      PIC X(2).
+001250    05 CURRENT-MIN       PIC X(2).
+001260    05 CURRENT-SEC       PIC X(2).
+001270    05 CURRENT-MSEC      PIC X(2).
+001280    05 LOCAL-TIME.
+001290       10 TIME-DIF     PIC X(1).
+001300       10 TIME-DIF-H   PIC X(2).
+001310       10 TIME-DIF-M   PIC X(2).
+001320 01 CURRENT-WEEK-DAY   PIC 9(1).
+001330 01 WEEKDAYS-TABLE.
+001340    05                PIC X(9) VALUE "Monday".
+001350    05                PIC X(9) VALUE "Tuesday".
+001360    05                PIC X(9) VALUE "Wednesday".
+001370    05                PIC X(9) VALUE "Thursday".
+001380    05                PIC X(9) VALUE "Friday".
+001390    05                PIC X(9) VALUE "Saturday".
+001400    05                PIC X(9) VALUE "Sunday".
+001410 01               REDEFINES WEEKDAYS-TABLE.
+001420    05 DT-OF-WK            OCCURS 7 TIMES PIC X(9).
+
+001430***
+001440*** VARIABLES FOR THE HOLIDAY CALENDAR AND BUSINESS-DAY LOGIC
+001450*** BUILT ON TOP OF CURRENT-WEEK-DAY/WEEKDAYS-TABLE ABOVE
+001460 01  WS-HOLIDAY-STATUS         PIC X(02).
+001470     88  WS-HOLIDAY-OK             VALUE '00'.
+001480     88  WS-HOLIDAY-EOF            VALUE '10'.
+001490 01  HOLIDAY-COUNT             PIC 9(03) VALUE ZERO.
+001500 01  HOLIDAY-TABLE.
+001510     05  HOLIDAY-DATE      OCCURS 1 TO 50 TIMES
+001520                           DEPENDING ON HOLIDAY-COUNT
+001530                           INDEXED BY HOL-IDX
+001540                           PIC 9(08).
+
+001550 01  WS-TODAY-DATE-X           PIC X(08).
+001560 01  WS-TODAY-NUMERIC-DATE     PIC 9(08).
+001570 01  WS-TODAY-INTEGER-DATE     PIC 9(07).
+001580 01  WS-NEXT-BUSINESS-DATE     PIC 9(08).
+001590 01  WS-PREV-BUSINESS-DATE     PIC 9(08).
+001600 01  WS-IS-BUSINESS-DAY        PIC X(01).
+001610     88  WS-TODAY-IS-BUSINESS-DAY  VALUE 'Y'.
+
+001620 01  WS-CHECK-INTEGER-DATE     PIC 9(07).
+001630 01  WS-CHECK-NUMERIC-DATE     PIC 9(08).
+001640 01  WS-CHECK-WEEKDAY          PIC 9(01).
+001650 01  WS-CHECK-RESULT           PIC X(01).
+001660     88  WS-CHECK-IS-BUSINESS-DAY  VALUE 'Y'.
+
+001670***
+001680*** VARIABLES FOR THE JURISDICTION-KEYED TAX-RATE TABLE THAT
+001690*** REPLACED THE FOUR LITERAL TAX RATES, AND FOR THE MEAN,
+001700*** MEDIAN, RANGE STATISTICS COMPUTED OVER IT
+001710 01  WS-TAX-FILE-STATUS      PIC X(02).
+001720     88  WS-TAX-OK               VALUE '00'.
+001730     88  WS-TAX-EOF              VALUE '10'.
+
+001740 01  TAX-RATE-COUNT           PIC 9(02) VALUE ZERO.
+001750 01  TAX-RATE-TABLE.
+001760     05  TAX-RATE-ENTRY  OCCURS 1 TO 20 TIMES
+001770                         DEPENDING ON TAX-RATE-COUNT
+001780                         INDEXED BY TAX-RATE-IDX.
+001790         10  TR-JURISDICTION-CODE  PIC X(04).
+001800         10  TR-JURISDICTION-RATE  PIC 99V999.
+
+001810***  SHIP-TO JURISDICTIONS THAT APPLY TO THIS INVOICE, E.G. STATE,
+001820***  COUNTY, CITY, DISTRICT; SPACES MEAN NOT APPLICABLE.
+001830 01  SHIP-TO-JURISDICTION-LIST.
+001840     05  FILLER  PIC X(04) VALUE 'ST01'.
+001850     05  FILLER  PIC X(04) VALUE 'CT01'.
+001860     05  FILLER  PIC X(04) VALUE 'CY01'.
+001870     05  FILLER  PIC X(04) VALUE 'DS01'.
+001880 01               REDEFINES SHIP-TO-JURISDICTION-LIST.
+001890     05  WS-SHIP-TO-CODE     OCCURS 4 TIMES PIC X(04).
+001900 01  WS-SHIP-TO-SUB           PIC 9(01).
+
+001910 01  APPLICABLE-TAX-COUNT     PIC 9(01) VALUE ZERO.
+001920 01  APPLICABLE-TAX-RATES.
+001930     05  APPLICABLE-TAX-RATE  OCCURS 1 TO 4 TIMES
+001940                         DEPENDING ON APPLICABLE-TAX-COUNT
+001950                         PIC 99V999.
+
+001960 01  WS-SUM-TAX-RATE          PIC 99V999.
+001970 01  WS-SWAP-RATE             PIC 99V999.
+001980 01  WS-TAX-PASS              PIC 9(01).
+001990 01  WS-TAX-IDX               PIC 9(01).
+002000 01  WS-MEDIAN-SUB            PIC 9(01).
+002010 01  WS-MEDIAN-LO             PIC 9(01).
+002020 01  WS-MEDIAN-HI             PIC 9(01).
+002030 01  WS-DIVIDE-QUOT           PIC 9(01).
+002040 01  WS-DIVIDE-REM            PIC 9(01).
+
+002050 01  DISPLAY-VARIBALES.
+002060     05  AVE-TAX      PIC 99V999.
+002070     05  MEDIAN-TAX   PIC 99V999.
+002080     05  TAX-RANGE    PIC 99V999.
+
+002090***
+002100*** VARIABLES FOR PRESENT VALUE OVER A VARIABLE-LENGTH STREAM OF
+002110*** FUTURE CASH FLOWS READ FROM CASH-FLOW-FILE, AND FOR ANNUITY
+002120 01  WS-CASH-FLOW-STATUS       PIC X(02).
+002130     88  WS-CASH-FLOW-OK           VALUE '00'.
+002140     88  WS-CASH-FLOW-EOF          VALUE '10'.
+002150 01  CASH-FLOW-COUNT           PIC 9(02) VALUE ZERO.
+002160 01  CASH-FLOW-TABLE.
+002170     05  CASH-FLOW-AMOUNT  OCCURS 1 TO 20 TIMES
+002180                           DEPENDING ON CASH-FLOW-COUNT
+002190                           INDEXED BY CF-IDX
+002200                           PIC 9(9)V99.
+002210 01  WS-CF-SUB                 PIC 9(02).
+002220 01  WS-DISCOUNT-FACTOR        PIC S9(3)V9(6).
+
+002230 01  PRESENT-VALUE-VARS.
+002240     05  Discount-Rate    Pic S9(2)V9(6)    Value .10.
+002250     05  Todays-Value     Pic 9(9)V99.
+
+002260 01  ANNUITY-VARS.
+002270     05  Loan             Pic 9(9)V99.
+002280     05  Payment          Pic 9(9)V99.
+002290     05  Interest         Pic 9(9)V99.
+002300     05  Number-Periods   Pic 99.
+
+002310***
+002320*** VARIABLES FOR THE AMORTIZATION SCHEDULE PRINTED OFF THE
+002330*** ANNUITY PAYMENT FIGURE, ONE LINE PER PERIOD
+002340 01  WS-AMORT-FILE-STATUS      PIC X(02).
+002350     88  WS-AMORT-OK               VALUE '00'.
+002360 01  WS-AMORT-CTL-STATUS       PIC X(02).
+002370     88  WS-AMORT-CTL-OK           VALUE '00'.
+002380 01  AM-PERIOD                 PIC 9(02).
+002390 01  AM-BEGIN-BALANCE          PIC 9(9)V99.
+002400 01  AM-INTEREST-PORTION       PIC 9(9)V99.
+002410 01  AM-PRINCIPAL-PORTION      PIC 9(9)V99.
+002420 01  AM-END-BALANCE            PIC 9(9)V99.
+002430 01  AM-RPT-LINE               PIC X(120).
+002440 01  AM-RPT-POS                PIC S9(3).
+002450 01  AM-TOTAL-INTEREST         PIC 9(9)V99 VALUE ZERO.
+002460 01  AM-TOTAL-PRINCIPAL        PIC 9(9)V99 VALUE ZERO.
+002470 01  AM-CTL-LINE               PIC X(120).
+
+002480***
+002490*** VARIABLES FOR INTRINSIC FUNCTIONS DISPLAY OF, NATIONAL OF
+
+002500 01  EBCDIC-CCSID        PIC 9(4) BINARY VALUE 1140.
+002510 01  ASCII-CCSID         PIC 9(4) BINARY VALUE 819.
+002520 01  Input-EBCDIC        PIC X(80) Value Spaces.
+002530 01  ASCII-Output        PIC X(80) Value Spaces.
+
+002540 PROCEDURE DIVISION.
+002550******************************************************************
+002560*  0000-MAINLINE                                                *
+002570*  DRIVES EACH OF THE INTRINSIC-FUNCTION DEMONSTRATION SECTIONS. *
+002580******************************************************************
+002590 0000-MAINLINE.
+002600*    3000 RUNS BEFORE 2000 SO PRODUCT-NAME IS ALREADY SET WHEN
+002610*    2000 BUILDS AND WRITES OUTPUT-RECORD TO THE PRICE FEED.
+002620     PERFORM 3000-LENGTH-AND-NAME-DEMO THRU 3000-EXIT.
+002630     PERFORM 2000-PRODUCT-PRICE-LOOKUP THRU 2000-EXIT.
+002640     PERFORM 4000-DATE-AND-WEEKDAY THRU 4000-EXIT.
+002650     PERFORM 5000-TAX-SUMMARY       THRU 5000-EXIT.
+002660     PERFORM 6000-PRESENT-VALUE     THRU 6000-EXIT.
+002670     PERFORM 7000-ANNUITY-PAYMENT   THRU 7000-EXIT.
+002680     PERFORM 8000-CODEPAGE-DEMO     THRU 8000-EXIT.
+002690     GOBACK.
+
+002700******************************************************************
+002710*  2000-PRODUCT-PRICE-LOOKUP                                    *
+002720*  SCANS THE VENDOR-QUOTE FILE FOR EVERY QUOTE ON FILE FOR THE  *
+002730*  TARGET PRODUCT NUMBER AND SELECTS THE LOW OR HIGH PRICE,     *
+002740*  REPLACING THE OLD TWO-LITERAL FUNCTION MAX COMPARISON.       *
+002750******************************************************************
+002760 2000-PRODUCT-PRICE-LOOKUP.
+002770     MOVE ZERO TO WS-QUOTE-MATCH-COUNT.
+002780     MOVE ZERO TO WS-LOW-VENDOR-PRICE.
+002790     MOVE ZERO TO WS-HIGH-VENDOR-PRICE.
+002800     OPEN INPUT PRODUCT-QUOTE-FILE.
+002810     PERFORM 2100-SCAN-VENDOR-QUOTES THRU 2100-EXIT
+002820         UNTIL WS-QUOTE-EOF.
+002830     CLOSE PRODUCT-QUOTE-FILE.
+
+002840     MOVE WS-TARGET-PRODUCT-NUMBER TO PRODUCT-NUMBER.
+
+002850     IF WS-QUOTE-MATCH-COUNT = ZERO
+002860         DISPLAY 'NO VENDOR QUOTES ON FILE FOR PRODUCT: '
+002870             WS-TARGET-PRODUCT-NUMBER
+002880         MOVE ZERO TO PRODUCT-PRICE
+002890     ELSE
+002900         IF WS-SELECT-LOW-PRICE
+002910             MOVE WS-LOW-VENDOR-PRICE TO PRODUCT-PRICE
+002920         ELSE
+002930             MOVE WS-HIGH-VENDOR-PRICE TO PRODUCT-PRICE
+002940         END-IF
+002950     END-IF.
+
+002960     DISPLAY 'PRODUCT PRICE: ' PRODUCT-PRICE.
+002970     PERFORM 2200-VALIDATE-AND-WRITE-PRICE-FEED THRU 2200-EXIT.
+002980 2000-EXIT.
+002990     EXIT.
+
+003000******************************************************************
+003010*  2200-VALIDATE-AND-WRITE-PRICE-FEED                            *
+003020*  VALIDATES THE PRODUCT NUMBER AND PRICE JUST LOOKED UP AND,    *
+003030*  IF THEY PASS, WRITES OUTPUT-RECORD TO THE PRODUCT PRICE-      *
+003040*  UPDATE FEED FILE PICKED UP BY DOWNSTREAM PRICING SYSTEMS.     *
+003050******************************************************************
+003060 2200-VALIDATE-AND-WRITE-PRICE-FEED.
+003070     MOVE 'Y' TO WS-PRICE-FEED-VALID.
+003080     IF PRODUCT-NUMBER NOT NUMERIC OR PRODUCT-NUMBER = ZERO
+003090         MOVE 'N' TO WS-PRICE-FEED-VALID
+003100         DISPLAY 'PRICE FEED REJECTED - INVALID PRODUCT NUMBER: '
+003110             PRODUCT-NUMBER
+003120     END-IF.
+003130     IF PRODUCT-PRICE NOT NUMERIC OR PRODUCT-PRICE = ZERO
+003140         MOVE 'N' TO WS-PRICE-FEED-VALID
+003150         DISPLAY 'PRICE FEED REJECTED - INVALID PRODUCT PRICE: '
+003160             PRODUCT-PRICE
+003170     END-IF.
+
+003180     IF WS-PRICE-FEED-IS-VALID
+003190         OPEN OUTPUT PRODUCT-PRICE-FEED-FILE
+003200         MOVE OUTPUT-RECORD TO PRICE-FEED-RECORD
+003210         WRITE PRICE-FEED-RECORD
+003220         CLOSE PRODUCT-PRICE-FEED-FILE
+003230         IF WS-PRICE-FEED-OK
+003240             DISPLAY 'PRICE FEED RECORD WRITTEN FOR PRODUCT: '
+003250                 PRODUCT-NUMBER
+003260         ELSE
+003270             DISPLAY 'PRICE FEED WRITE FAILED FOR PRODUCT: '
+003280                 PRODUCT-NUMBER ' STATUS: ' WS-PRICE-FEED-STATUS
+003290         END-IF
+003300     END-IF.
+003310 2200-EXIT.
+003320     EXIT.
+
+003330 2100-SCAN-VENDOR-QUOTES.
+003340     READ PRODUCT-QUOTE-FILE
+003350         AT END
+003360             SET WS-QUOTE-EOF TO TRUE
+003370         NOT AT END
+003380             IF PQ-PRODUCT-NUMBER = WS-TARGET-PRODUCT-NUMBER
+003390                 PERFORM 2150-APPLY-VENDOR-QUOTE
+003400                                     THRU 2150-EXIT
+003410             END-IF
+003420     END-READ.
+003430 2100-EXIT.
+003440     EXIT.
+
+003450 2150-APPLY-VENDOR-QUOTE.
+003460     ADD 1 TO WS-QUOTE-MATCH-COUNT.
+003470     IF WS-QUOTE-MATCH-COUNT = 1
+003480         MOVE PQ-VENDOR-PRICE TO WS-LOW-VENDOR-PRICE
+003490         MOVE PQ-VENDOR-PRICE TO WS-HIGH-VENDOR-PRICE
+003500     ELSE
+003510         IF PQ-VENDOR-PRICE < WS-LOW-VENDOR-PRICE
+003520             MOVE PQ-VENDOR-PRICE TO WS-LOW-VENDOR-PRICE
+003530         END-IF
+003540         IF PQ-VENDOR-PRICE > WS-HIGH-VENDOR-PRICE
+003550             MOVE PQ-VENDOR-PRICE TO WS-HIGH-VENDOR-PRICE
+003560         END-IF
+003570     END-IF.
+003580 2150-EXIT.
+003590     EXIT.
+
+003600******************************************************************
+003610*  3000-LENGTH-AND-NAME-DEMO                                    *
+003620******************************************************************
+003630 3000-LENGTH-AND-NAME-DEMO.
+003640     COMPUTE X = FUNCTION LENGTH(OUTPUT-RECORD).
+003650     DISPLAY 'X: ' X.
+003660     MOVE 'Socks and Stuff' TO PRODUCT-NAME.
+003670     DISPLAY 'PRODUCT NAME: ' PRODUCT-NAME.
+003680     MOVE FUNCTION UPPER-CASE(PRODUCT-NAME) TO PRODUCT-NAME.
+003690     DISPLAY 'PRODUCT NAME: ' PRODUCT-NAME.
+003700     DISPLAY '***'.
+003710 3000-EXIT.
+003720     EXIT.
+
+003730******************************************************************
+003740*  4000-DATE-AND-WEEKDAY                                        *
+003750******************************************************************
+003760 4000-DATE-AND-WEEKDAY.
+003770     MOVE FUNCTION CURRENT-DATE TO DATE-VARS.
+003780     ACCEPT CURRENT-WEEK-DAY FROM DAY-OF-WEEK.
+003790     DISPLAY "Date: Year " CURRENT-YEAR " Month " CURRENT-MON
+003800           " Day " CURRENT-DAY "(" DT-OF-WK(CURRENT-WEEK-DAY) ")".
+
+003810     DISPLAY "Time: Hour " CURRENT-HOUR " Minute " CURRENT-MIN
+003820           " Second " CURRENT-SEC "." CURRENT-MSEC.
+
+003830     IF LOCAL-TIME NOT = 0 THEN
+003840       DISPLAY "Time difference with Greenwich mean time for this
+003850-       "zone: " TIME-DIF "HOURS: " TIME-DIF-H "MINUTES: " TIME-DI
+003860-        F-M.
+
+003870     PERFORM 4500-BUSINESS-DAY-CHECK THRU 4500-EXIT.
+
+003880     DISPLAY '***'.
+003890 4000-EXIT.
+003900     EXIT.
+
+003910******************************************************************
+003920*  4500-BUSINESS-DAY-CHECK                                       *
+003930*  DETERMINES WHETHER TODAY IS A BUSINESS DAY AGAINST THE COMPANY*
+003940*  HOLIDAY CALENDAR, AND FINDS THE NEAREST NEXT AND PREVIOUS     *
+003950*  BUSINESS DAYS.                                                *
+003960******************************************************************
+003970 4500-BUSINESS-DAY-CHECK.
+003980     PERFORM 4510-LOAD-HOLIDAY-TABLE      THRU 4510-EXIT.
+003990     PERFORM 4520-DETERMINE-TODAY-STATUS   THRU 4520-EXIT.
+004000     PERFORM 4530-FIND-NEXT-BUSINESS-DAY   THRU 4530-EXIT.
+004010     PERFORM 4540-FIND-PREVIOUS-BUSINESS-DAY THRU 4540-EXIT.
+004020 4500-EXIT.
+004030     EXIT.
+
+004040 4510-LOAD-HOLIDAY-TABLE.
+004050     MOVE ZERO TO HOLIDAY-COUNT.
+004060     OPEN INPUT HOLIDAY-CALENDAR-FILE.
+004070     PERFORM 4515-READ-HOLIDAY THRU 4515-EXIT
+004080         UNTIL WS-HOLIDAY-EOF.
+004090     CLOSE HOLIDAY-CALENDAR-FILE.
+004100 4510-EXIT.
+004110     EXIT.
+
+004120 4515-READ-HOLIDAY.
+004130     READ HOLIDAY-CALENDAR-FILE
+004140         AT END
+004150             SET WS-HOLIDAY-EOF TO TRUE
+004160         NOT AT END
+004170             ADD 1 TO HOLIDAY-COUNT
+004180             MOVE HOL-FILE-DATE TO HOLIDAY-DATE(HOLIDAY-COUNT)
+004190     END-READ.
+004200 4515-EXIT.
+004210     EXIT.
+
+004220 4520-DETERMINE-TODAY-STATUS.
+004230     STRING CURRENT-YEAR CURRENT-MON CURRENT-DAY
+004240         DELIMITED BY SIZE
+004250         INTO WS-TODAY-DATE-X
+004260     END-STRING.
+004270     MOVE WS-TODAY-DATE-X TO WS-TODAY-NUMERIC-DATE.
+004280     COMPUTE WS-TODAY-INTEGER-DATE =
+004290         FUNCTION INTEGER-OF-DATE(WS-TODAY-NUMERIC-DATE).
+
+004300     MOVE WS-TODAY-INTEGER-DATE TO WS-CHECK-INTEGER-DATE.
+004310     PERFORM 4550-CHECK-BUSINESS-DAY-STATUS THRU 4550-EXIT.
+004320     MOVE WS-CHECK-RESULT TO WS-IS-BUSINESS-DAY.
+004330     DISPLAY 'TODAY IS A BUSINESS DAY: ' WS-IS-BUSINESS-DAY.
+004340 4520-EXIT.
+004350     EXIT.
+
+004360 4530-FIND-NEXT-BUSINESS-DAY.
+004370     MOVE WS-TODAY-INTEGER-DATE TO WS-CHECK-INTEGER-DATE.
+004380     MOVE 'N' TO WS-CHECK-RESULT.
+004390     PERFORM 4535-STEP-FORWARD-A-DAY THRU 4535-EXIT
+004400         UNTIL WS-CHECK-IS-BUSINESS-DAY.
+004410     MOVE WS-CHECK-NUMERIC-DATE TO WS-NEXT-BUSINESS-DATE.
+004420     DISPLAY 'NEXT BUSINESS DAY: ' WS-NEXT-BUSINESS-DATE.
+004430 4530-EXIT.
+004440     EXIT.
+
+004450 4535-STEP-FORWARD-A-DAY.
+004460     ADD 1 TO WS-CHECK-INTEGER-DATE.
+004470     PERFORM 4550-CHECK-BUSINESS-DAY-STATUS THRU 4550-EXIT.
+004480 4535-EXIT.
+004490     EXIT.
+
+004500 4540-FIND-PREVIOUS-BUSINESS-DAY.
+004510     MOVE WS-TODAY-INTEGER-DATE TO WS-CHECK-INTEGER-DATE.
+004520     MOVE 'N' TO WS-CHECK-RESULT.
+004530     PERFORM 4545-STEP-BACKWARD-A-DAY THRU 4545-EXIT
+004540         UNTIL WS-CHECK-IS-BUSINESS-DAY.
+004550     MOVE WS-CHECK-NUMERIC-DATE TO WS-PREV-BUSINESS-DATE.
+004560     DISPLAY 'PREVIOUS BUSINESS DAY: ' WS-PREV-BUSINESS-DATE.
+004570 4540-EXIT.
+004580     EXIT.
+
+004590 4545-STEP-BACKWARD-A-DAY.
+004600     SUBTRACT 1 FROM WS-CHECK-INTEGER-DATE.
+004610     PERFORM 4550-CHECK-BUSINESS-DAY-STATUS THRU 4550-EXIT.
+004620 4545-EXIT.
+004630     EXIT.
+
+004640 4550-CHECK-BUSINESS-DAY-STATUS.
+004650     COMPUTE WS-CHECK-NUMERIC-DATE =
+004660         FUNCTION DATE-OF-INTEGER(WS-CHECK-INTEGER-DATE).
+004670     COMPUTE WS-CHECK-WEEKDAY =
+004680         FUNCTION MOD(WS-CHECK-INTEGER-DATE - 1, 7) + 1.
+004690     MOVE 'Y' TO WS-CHECK-RESULT.
+004700     IF WS-CHECK-WEEKDAY = 6 OR WS-CHECK-WEEKDAY = 7
+004710         MOVE 'N' TO WS-CHECK-RESULT
+004720     ELSE
+004730         PERFORM 4560-SEARCH-HOLIDAY-TABLE THRU 4560-EXIT
+004740     END-IF.
+004750 4550-EXIT.
+004760     EXIT.
+
+004770 4560-SEARCH-HOLIDAY-TABLE.
+004780     SET HOL-IDX TO 1.
+004790     SEARCH HOLIDAY-DATE
+004800         AT END
+004810             CONTINUE
+004820         WHEN HOLIDAY-DATE(HOL-IDX) = WS-CHECK-NUMERIC-DATE
+004830             MOVE 'N' TO WS-CHECK-RESULT
+004840     END-SEARCH.
+004850 4560-EXIT.
+004860     EXIT.
+
+004870******************************************************************
+004880*  5000-TAX-SUMMARY                                             *
+004890*  REPLACES THE FOUR LITERAL TAX RATES WITH A JURISDICTION-     *
+004900*  KEYED TAX-RATE TABLE; AVE-TAX/MEDIAN-TAX/TAX-RANGE ARE NOW    *
+004910*  COMPUTED OVER WHICHEVER JURISDICTIONS APPLY TO THE SHIP-TO   *
+004920*  ADDRESS ON THIS INVOICE.                                     *
+004930******************************************************************
+004940 5000-TAX-SUMMARY.
+004950     PERFORM 5050-LOAD-TAX-RATE-TABLE    THRU 5050-EXIT.
+004960     PERFORM 5100-BUILD-APPLICABLE-RATES THRU 5100-EXIT.
+004970     PERFORM 5150-SORT-APPLICABLE-RATES  THRU 5150-EXIT.
+004980     PERFORM 5200-COMPUTE-TAX-STATISTICS THRU 5200-EXIT.
+
+004990     DISPLAY 'AVE TAX: ' AVE-TAX.
+005000     DISPLAY 'MEDIAN-TAX: ' MEDIAN-TAX.
+005010     DISPLAY 'TAX-RANGE: ' TAX-RANGE.
+
+005020     DISPLAY '***'.
+005030 5000-EXIT.
+005040     EXIT.
+
+005050 5050-LOAD-TAX-RATE-TABLE.
+005060     MOVE ZERO TO TAX-RATE-COUNT.
+005070     OPEN INPUT TAX-RATE-FILE.
+005080     PERFORM 5060-READ-TAX-RATE THRU 5060-EXIT
+005090         UNTIL WS-TAX-EOF.
+005100     CLOSE TAX-RATE-FILE.
+005110 5050-EXIT.
+005120     EXIT.
+
+005130 5060-READ-TAX-RATE.
+005140     READ TAX-RATE-FILE
+005150         AT END
+005160             SET WS-TAX-EOF TO TRUE
+005170         NOT AT END
+005180             ADD 1 TO TAX-RATE-COUNT
+005190             MOVE TR-FILE-JURISDICTION-CODE
+005200                 TO TR-JURISDICTION-CODE(TAX-RATE-COUNT)
+005210             MOVE TR-FILE-JURISDICTION-RATE
+005220                 TO TR-JURISDICTION-RATE(TAX-RATE-COUNT)
+005230     END-READ.
+005240 5060-EXIT.
+005250     EXIT.
+
+005260 5100-BUILD-APPLICABLE-RATES.
+005270     MOVE ZERO TO APPLICABLE-TAX-COUNT.
+005280     PERFORM 5110-MATCH-JURISDICTION THRU 5110-EXIT
+005290         VARYING WS-SHIP-TO-SUB FROM 1 BY 1
+005300         UNTIL WS-SHIP-TO-SUB > 4.
+005310 5100-EXIT.
+005320     EXIT.
+
+005330 5110-MATCH-JURISDICTION.
+005340     IF WS-SHIP-TO-CODE(WS-SHIP-TO-SUB) NOT = SPACES
+005350         PERFORM 5120-LOOKUP-RATE THRU 5120-EXIT
+005360     END-IF.
+005370 5110-EXIT.
+005380     EXIT.
+
+005390 5120-LOOKUP-RATE.
+005400     SET TAX-RATE-IDX TO 1.
+005410     SEARCH TAX-RATE-ENTRY
+005420         AT END
+005430             DISPLAY 'NO TAX RATE ON FILE FOR JURISDICTION: '
+005440                 WS-SHIP-TO-CODE(WS-SHIP-TO-SUB)
+005450         WHEN TR-JURISDICTION-CODE(TAX-RATE-IDX) =
+005460                  WS-SHIP-TO-CODE(WS-SHIP-TO-SUB)
+005470             ADD 1 TO APPLICABLE-TAX-COUNT
+005480             MOVE TR-JURISDICTION-RATE(TAX-RATE-IDX)
+005490                 TO APPLICABLE-TAX-RATE(APPLICABLE-TAX-COUNT)
+005500     END-SEARCH.
+005510 5120-EXIT.
+005520     EXIT.
+
+005530 5150-SORT-APPLICABLE-RATES.
+005540     IF APPLICABLE-TAX-COUNT > 1
+005550         PERFORM 5155-BUBBLE-OUTER THRU 5155-EXIT
+005560             VARYING WS-TAX-PASS FROM 1 BY 1
+005570             UNTIL WS-TAX-PASS >= APPLICABLE-TAX-COUNT
+005580     END-IF.
+005590 5150-EXIT.
+005600     EXIT.
+
+005610 5155-BUBBLE-OUTER.
+005620     PERFORM 5160-BUBBLE-INNER THRU 5160-EXIT
+005630         VARYING WS-TAX-IDX FROM 1 BY 1
+005640         UNTIL WS-TAX-IDX > APPLICABLE-TAX-COUNT - WS-TAX-PASS.
+005650 5155-EXIT.
+005660     EXIT.
+
+005670 5160-BUBBLE-INNER.
+005680     IF APPLICABLE-TAX-RATE(WS-TAX-IDX) >
+005690             APPLICABLE-TAX-RATE(WS-TAX-IDX + 1)
+005700         MOVE APPLICABLE-TAX-RATE(WS-TAX-IDX)     TO WS-SWAP-RATE
+005710         MOVE APPLICABLE-TAX-RATE(WS-TAX-IDX + 1)
+005720             TO APPLICABLE-TAX-RATE(WS-TAX-IDX)
+005730         MOVE WS-SWAP-RATE TO APPLICABLE-TAX-RATE(WS-TAX-IDX + 1)
+005740     END-IF.
+005750 5160-EXIT.
+005760     EXIT.
+
+005770 5200-COMPUTE-TAX-STATISTICS.
+005780     IF APPLICABLE-TAX-COUNT = ZERO
+005790         MOVE ZERO TO AVE-TAX MEDIAN-TAX TAX-RANGE
+005800     ELSE
+005810         MOVE ZERO TO WS-SUM-TAX-RATE
+005820         PERFORM 5210-ACCUMULATE-RATE THRU 5210-EXIT
+005830             VARYING WS-TAX-IDX FROM 1 BY 1
+005840             UNTIL WS-TAX-IDX > APPLICABLE-TAX-COUNT
+005850         COMPUTE AVE-TAX ROUNDED =
+005860             WS-SUM-TAX-RATE / APPLICABLE-TAX-COUNT
+005870         COMPUTE TAX-RANGE =
+005880             APPLICABLE-TAX-RATE(APPLICABLE-TAX-COUNT) -
+005890             APPLICABLE-TAX-RATE(1)
+005900         DIVIDE APPLICABLE-TAX-COUNT BY 2
+005910             GIVING WS-DIVIDE-QUOT REMAINDER WS-DIVIDE-REM
+005920         IF WS-DIVIDE-REM = ZERO
+005930             COMPUTE WS-MEDIAN-LO = WS-DIVIDE-QUOT
+005940             COMPUTE WS-MEDIAN-HI = WS-DIVIDE-QUOT + 1
+005950             COMPUTE MEDIAN-TAX ROUNDED =
+005960                 (APPLICABLE-TAX-RATE(WS-MEDIAN-LO) +
+005970                  APPLICABLE-TAX-RATE(WS-MEDIAN-HI)) / 2
+005980         ELSE
+005990             COMPUTE WS-MEDIAN-SUB = WS-DIVIDE-QUOT + 1
+006000             MOVE APPLICABLE-TAX-RATE(WS-MEDIAN-SUB) TO MEDIAN-TAX
+006010         END-IF
+006020     END-IF.
+006030 5200-EXIT.
+006040     EXIT.
+
+006050 5210-ACCUMULATE-RATE.
+006060     ADD APPLICABLE-TAX-RATE(WS-TAX-IDX) TO WS-SUM-TAX-RATE.
+006070 5210-EXIT.
+006080     EXIT.
+
+006090******************************************************************
+006100*  6000-PRESENT-VALUE                                           *
+006110*  DISCOUNTS AN ARBITRARY NUMBER OF FUTURE CASH FLOWS READ FROM  *
+006120*  CASH-FLOW-FILE AT DISCOUNT-RATE, REPLACING THE OLD THREE-     *
+006130*  LITERAL FUNCTION PRESENT-VALUE CALL.                          *
+006140******************************************************************
+006150 6000-PRESENT-VALUE.
+006160     PERFORM 6050-LOAD-CASH-FLOW-TABLE    THRU 6050-EXIT.
+006170     PERFORM 6100-COMPUTE-PRESENT-VALUE   THRU 6100-EXIT.
+006180     DISPLAY 'TODAY-VALUE: ' TODAYS-VALUE.
+006190 6000-EXIT.
+006200     EXIT.
+
+006210 6050-LOAD-CASH-FLOW-TABLE.
+006220     MOVE ZERO TO CASH-FLOW-COUNT.
+006230     OPEN INPUT CASH-FLOW-FILE.
+006240     PERFORM 6060-READ-CASH-FLOW THRU 6060-EXIT
+006250         UNTIL WS-CASH-FLOW-EOF.
+006260     CLOSE CASH-FLOW-FILE.
+006270 6050-EXIT.
+006280     EXIT.
+
+006290 6060-READ-CASH-FLOW.
+006300     READ CASH-FLOW-FILE
+006310         AT END
+006320             SET WS-CASH-FLOW-EOF TO TRUE
+006330         NOT AT END
+006340             ADD 1 TO CASH-FLOW-COUNT
+006350             MOVE CF-AMOUNT TO CASH-FLOW-AMOUNT(CASH-FLOW-COUNT)
+006360     END-READ.
+006370 6060-EXIT.
+006380     EXIT.
+
+006390 6100-COMPUTE-PRESENT-VALUE.
+006400     MOVE ZERO TO TODAYS-VALUE.
+006410     PERFORM 6110-DISCOUNT-ONE-CASH-FLOW THRU 6110-EXIT
+006420         VARYING WS-CF-SUB FROM 1 BY 1
+006430         UNTIL WS-CF-SUB > CASH-FLOW-COUNT.
+006440 6100-EXIT.
+006450     EXIT.
+
+006460 6110-DISCOUNT-ONE-CASH-FLOW.
+006470     COMPUTE WS-DISCOUNT-FACTOR =
+006480         (1 + DISCOUNT-RATE) ** WS-CF-SUB.
+006490     COMPUTE TODAYS-VALUE ROUNDED =
+006500         TODAYS-VALUE +
+006510         (CASH-FLOW-AMOUNT(WS-CF-SUB) / WS-DISCOUNT-FACTOR).
+006520 6110-EXIT.
+006530     EXIT.
+
+006540******************************************************************
+006550*  7000-ANNUITY-PAYMENT                                         *
+006560*  COMPUTES THE LEVEL PAYMENT FOR THE LOAN, THEN PRINTS THE      *
+006570*  FULL PERIOD-BY-PERIOD AMORTIZATION SCHEDULE - PAYMENT,        *
+006580*  INTEREST PORTION, PRINCIPAL PORTION, REMAINING BALANCE - THAT *
+006590*  GOES WITH IT.                                                 *
+006600******************************************************************
+006610 7000-ANNUITY-PAYMENT.
+006620     Compute Loan = 15000
+006630     Compute Interest = .12
+006640     Compute Number-Periods = 36
+006650     Compute Payment =
+006660          Loan * Function Annuity((Interest / 12) Number-Periods).
+006670     DISPLAY 'PAYMENT: ' PAYMENT.
+006680     PERFORM 7100-PRINT-AMORTIZATION-SCHEDULE THRU 7100-EXIT.
+006690     DISPLAY '***'.
+006700 7000-EXIT.
+006710     EXIT.
+
+006720 7100-PRINT-AMORTIZATION-SCHEDULE.
+006730     MOVE LOAN TO AM-BEGIN-BALANCE.
+006740     MOVE ZERO TO AM-TOTAL-INTEREST.
+006750     MOVE ZERO TO AM-TOTAL-PRINCIPAL.
+006760     OPEN OUTPUT AMORTIZATION-SCHEDULE-FILE.
+006770     OPEN OUTPUT AMORTIZATION-CONTROL-FILE.
+006780     PERFORM 7120-WRITE-HEADER THRU 7120-EXIT.
+006790     PERFORM 7150-PRINT-ONE-PERIOD THRU 7150-EXIT
+006800         VARYING AM-PERIOD FROM 1 BY 1
+006810         UNTIL AM-PERIOD > NUMBER-PERIODS.
+006820     PERFORM 7180-WRITE-TRAILER THRU 7180-EXIT.
+006830     PERFORM 7185-WRITE-CONTROL-RECORD THRU 7185-EXIT.
+006840     CLOSE AMORTIZATION-SCHEDULE-FILE.
+006850     CLOSE AMORTIZATION-CONTROL-FILE.
+006860 7100-EXIT.
+006870     EXIT.
+
+006880 7120-WRITE-HEADER.
+006890     MOVE SPACES TO AM-RPT-LINE.
+006900     MOVE 1 TO AM-RPT-POS.
+006910     STRING
+006920        'AMORTIZATION SCHEDULE  LOAN ' LOAN
+006930            DELIMITED BY SIZE
+006940        ' PAYMENT ' PAYMENT
+006950            DELIMITED BY SIZE
+006960        ' PERIODS ' NUMBER-PERIODS
+006970            DELIMITED BY SIZE
+006980        ' RUN DATE ' CURRENT-YEAR CURRENT-MON CURRENT-DAY
+006990            DELIMITED BY SIZE
+007000        INTO AM-RPT-LINE
+007010        WITH POINTER AM-RPT-POS
+007020        ON OVERFLOW
+007030            DISPLAY 'AMORTIZATION HEADER LINE TRUNCATED'
+007040     END-STRING.
+007050     DISPLAY AM-RPT-LINE.
+007060     MOVE AM-RPT-LINE TO AMORT-PRINT-RECORD.
+007070     WRITE AMORT-PRINT-RECORD.
+007080     IF NOT WS-AMORT-OK
+007090         DISPLAY 'AMORTIZATION SCHEDULE WRITE ERROR: '
+007100             WS-AMORT-FILE-STATUS
+007110     END-IF.
+007120 7120-EXIT.
+007130     EXIT.
+
+007140 7180-WRITE-TRAILER.
+007150     MOVE SPACES TO AM-RPT-LINE.
+007160     MOVE 1 TO AM-RPT-POS.
+007170     STRING
+007180        'TRAILER  PERIODS ' NUMBER-PERIODS
+007190            DELIMITED BY SIZE
+007200        ' TOTAL INTEREST ' AM-TOTAL-INTEREST
+007210            DELIMITED BY SIZE
+007220        ' TOTAL PRINCIPAL ' AM-TOTAL-PRINCIPAL
+007230            DELIMITED BY SIZE
+007240        ' ENDING BALANCE ' AM-END-BALANCE
+007250            DELIMITED BY SIZE
+007260        INTO AM-RPT-LINE
+007270        WITH POINTER AM-RPT-POS
+007280        ON OVERFLOW
+007290            DISPLAY 'AMORTIZATION TRAILER LINE TRUNCATED'
+007300     END-STRING.
+007310     DISPLAY AM-RPT-LINE.
+007320     MOVE AM-RPT-LINE TO AMORT-PRINT-RECORD.
+007330     WRITE AMORT-PRINT-RECORD.
+007340     IF NOT WS-AMORT-OK
+007350         DISPLAY 'AMORTIZATION SCHEDULE WRITE ERROR: '
+007360             WS-AMORT-FILE-STATUS
+007370     END-IF.
+007380 7180-EXIT.
+007390     EXIT.
+
+007400 7185-WRITE-CONTROL-RECORD.
+007410     MOVE SPACES TO AM-CTL-LINE.
+007420     STRING
+007430        'AMORTCTL PERIODS ' NUMBER-PERIODS
+007440            DELIMITED BY SIZE
+007450        ' TOTAL INTEREST ' AM-TOTAL-INTEREST
+007460            DELIMITED BY SIZE
+007470        ' TOTAL PRINCIPAL ' AM-TOTAL-PRINCIPAL
+007480            DELIMITED BY SIZE
+007490        ' ENDING BALANCE ' AM-END-BALANCE
+007500            DELIMITED BY SIZE
+007510        ' RUN DATE ' CURRENT-YEAR CURRENT-MON CURRENT-DAY
+007520            DELIMITED BY SIZE
+007530        INTO AM-CTL-LINE
+007540        ON OVERFLOW
+007550            DISPLAY 'AMORTIZATION CONTROL LINE TRUNCATED'
+007560     END-STRING.
+007570     MOVE AM-CTL-LINE TO AMORT-CONTROL-RECORD.
+007580     WRITE AMORT-CONTROL-RECORD.
+007590     IF NOT WS-AMORT-CTL-OK
+007600         DISPLAY 'AMORTIZATION CONTROL WRITE ERROR: '
+007610             WS-AMORT-CTL-STATUS
+007620     END-IF.
+007630 7185-EXIT.
+007640     EXIT.
+
+007650 7150-PRINT-ONE-PERIOD.
+007660     COMPUTE AM-INTEREST-PORTION ROUNDED =
+007670         AM-BEGIN-BALANCE * (INTEREST / 12).
+007680     COMPUTE AM-PRINCIPAL-PORTION ROUNDED =
+007690         PAYMENT - AM-INTEREST-PORTION.
+007700     COMPUTE AM-END-BALANCE ROUNDED =
+007710         AM-BEGIN-BALANCE - AM-PRINCIPAL-PORTION.
+
+007720     MOVE SPACES TO AM-RPT-LINE.
+007730     MOVE 1 TO AM-RPT-POS.
+007740     STRING
+007750        'PERIOD ' AM-PERIOD
+007760            DELIMITED BY SIZE
+007770        ' PAYMENT ' PAYMENT
+007780            DELIMITED BY SIZE
+007790        ' INTEREST ' AM-INTEREST-PORTION
+007800            DELIMITED BY SIZE
+007810        ' PRINCIPAL ' AM-PRINCIPAL-PORTION
+007820            DELIMITED BY SIZE
+007830        ' BALANCE ' AM-END-BALANCE
+007840            DELIMITED BY SIZE
+007850        INTO AM-RPT-LINE
+007860        WITH POINTER AM-RPT-POS
+007870        ON OVERFLOW
+007880            DISPLAY 'AMORTIZATION PERIOD LINE TRUNCATED'
+007890     END-STRING.
+007900     DISPLAY AM-RPT-LINE.
+007910     MOVE AM-RPT-LINE TO AMORT-PRINT-RECORD.
+007920     WRITE AMORT-PRINT-RECORD.
+007930     IF NOT WS-AMORT-OK
+007940         DISPLAY 'AMORTIZATION SCHEDULE WRITE ERROR: '
+007950             WS-AMORT-FILE-STATUS
+007960     END-IF.
+
+007970     ADD AM-INTEREST-PORTION  TO AM-TOTAL-INTEREST.
+007980     ADD AM-PRINCIPAL-PORTION TO AM-TOTAL-PRINCIPAL.
+007990     MOVE AM-END-BALANCE TO AM-BEGIN-BALANCE.
+008000 7150-EXIT.
+008010     EXIT.
+
+008020******************************************************************
+008030*  8000-CODEPAGE-DEMO                                           *
+008040******************************************************************
+008050 8000-CODEPAGE-DEMO.
+008060     Move Function Display-of
+008070         (Function National-of (Input-EBCDIC EBCDIC-CCSID),
+008080         ASCII-CCSID) to ASCII-output.
+008090     DISPLAY 'EBCDIC-CCSID: ' EBCDIC-CCSID.
+008100     DISPLAY 'ASCII-CCSID: ' ASCII-CCSID.
+008110     DISPLAY 'Input-EBCDIC:' Input-EBCDIC.
+008120     DISPLAY 'ASCII-Output: ' Input-EBCDIC.
+008130     DISPLAY '***'.
+008140 8000-EXIT.
+008150     EXIT.
