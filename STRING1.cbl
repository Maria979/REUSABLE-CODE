@@ -1,41 +1,260 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STRING1.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 RCD-01.
-           05 CUST-INFO.
-              10 CUST-NAME             PIC X(15) VALUE 'J.B. SMITH'.
-              10 CUST-ADDR             PIC X(35) VALUE
-                          '444 SPRING ST.,CHICAGO,IL.'.
-              10 CUST-PHONE.
-                 15 FILLER             PIC X(1) VALUE '('.
-                 15 AREA-CODE          PIC X(3).
-                 15 FILLER             PIC X(1) VALUE ')'.
-                 15 PREFIX             PIC X(3).
-                 15 FILLER             PIC X(1) VALUE '-'.
-                 15 SUFFIX             PIC X(4).
-           05  BILL-INFO.
-               10 INV-NO               PIC X(6) VALUE 'A14275'.
-               10 INV-AMT              PIC $$,$$$.99 VALUE '$4,736.85'.
-               10 AMT-PAID             PIC $$,$$$.99 VALUE '$2,400.00'.
-               10 DATE-PAID            PIC X(8) VALUE '09/22/76'.
-               10 BAL-DUE              PIC $$,$$$.99 VALUE '$2,336.85'.
-               10 DATE-DUE             PIC X(8) VALUE '10/22/76'.
-
-       77  RPT-LINE                    PIC X(120).
-       77  LINE-POS                    PIC S9(3).
-       77  LINE-NO                     PIC 9(5) VALUE 1.
-       77  DEC-POINT                   PIC X(1) VALUE '.'.
-
-       PROCEDURE DIVISION.
-           MOVE SPACES TO RPT-LINE.
-           MOVE 4 TO LINE-POS.
-           STRING
-              LINE-NO SPACE CUST-INFO INV-NO SPACE DATE-DUE SPACE
-                  DELIMITED BY SIZE
-              BAL-DUE
-                  DELIMITED BY DEC-POINT
-I          INTO RPT-LINE
-           WITH POINTER LINE-POS.
-           DISPLAY RPT-LINE.
-           GOBACK.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    STRING1.
+000030 AUTHOR.        R HARTLEY.
+000040 INSTALLATION.  CORPORATE APPLICATIONS DEVELOPMENT.
+000050 DATE-WRITTEN.  02/14/2011.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MODIFICATION HISTORY                                        *
+000090******************************************************************
+000100*  DATE       INIT  DESCRIPTION                                 *
+000110*  02/14/2011  RH   ORIGINAL STRING-STATEMENT DEMONSTRATION,    *
+000120*                   ONE IN-CODE CUSTOMER RECORD.                *
+000130*  03/11/2026  RH   GREW INTO A BATCH STATEMENT PRINT RUN THAT  *
+000140*                   READS ONE CUST-INFO/BILL-INFO PAIR PER      *
+000150*                   CUSTOMER FROM A REAL FILE.                  *
+000160*  03/16/2026  RH   ADDED THE INVOICE AMOUNT, AMOUNT PAID, DATE  *
+000170*                   PAID, AND A PAST-DUE FLAG TO THE PRINTED     *
+000180*                   STATEMENT LINE.                              *
+000190*  03/17/2026  RH   ADDED A RUN HEADER LINE AND A TRAILER LINE   *
+000200*                   WITH STATEMENT COUNT AND TOTAL BALANCE DUE.  *
+000210******************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CUSTOMER-BILLING-FILE  ASSIGN TO CUSTBILL
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         ACCESS MODE  IS SEQUENTIAL
+000280         FILE STATUS  IS WS-CUST-BILL-STATUS.
+
+000290     SELECT STATEMENT-PRINT-FILE   ASSIGN TO STMTPRT
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         ACCESS MODE  IS SEQUENTIAL
+000320         FILE STATUS  IS WS-STMT-PRINT-STATUS.
+
+000330     SELECT STATEMENT-CONTROL-FILE ASSIGN TO STMTCTL
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         ACCESS MODE  IS SEQUENTIAL
+000360         FILE STATUS  IS WS-STMT-CTL-STATUS.
+
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  CUSTOMER-BILLING-FILE
+000400     RECORDING MODE IS F.
+000410 01  RCD-01.
+000420     05 CUST-INFO.
+000430        10 CUST-NAME             PIC X(15).
+000440        10 CUST-ADDR             PIC X(35).
+000450        10 CUST-PHONE            PIC X(13).
+000460     05  BILL-INFO.
+000470         10 INV-NO               PIC X(6).
+000480         10 INV-AMT              PIC $$,$$$.99.
+000490         10 AMT-PAID             PIC $$,$$$.99.
+000500         10 DATE-PAID            PIC X(8).
+000510         10 BAL-DUE              PIC $$,$$$.99.
+000520         10 DATE-DUE             PIC X(8).
+
+000530 FD  STATEMENT-PRINT-FILE
+000540     RECORD CONTAINS 120 CHARACTERS
+000550     RECORDING MODE IS F.
+000560 01  STMT-PRINT-RECORD           PIC X(120).
+
+000570 FD  STATEMENT-CONTROL-FILE
+000580     RECORD CONTAINS 120 CHARACTERS
+000590     RECORDING MODE IS F.
+000600 01  STMT-CONTROL-RECORD         PIC X(120).
+
+000610 WORKING-STORAGE SECTION.
+000620 01  WS-CUST-BILL-STATUS         PIC X(02).
+000630     88  WS-CUST-BILL-OK             VALUE '00'.
+000640     88  WS-CUST-BILL-EOF             VALUE '10'.
+000650 01  WS-STMT-PRINT-STATUS        PIC X(02).
+000660     88  WS-STMT-PRINT-OK             VALUE '00'.
+000670 01  WS-STMT-CTL-STATUS          PIC X(02).
+000680     88  WS-STMT-CTL-OK              VALUE '00'.
+
+000690 77  RPT-LINE                    PIC X(120).
+000700 77  LINE-POS                    PIC S9(3).
+000710 77  CTL-LINE                    PIC X(120).
+000720 77  LINE-NO                     PIC 9(5) VALUE 1.
+000730 77  DEC-POINT                   PIC X(1) VALUE '.'.
+000740 77  PAST-DUE-FLAG               PIC X(1).
+000750     88  BILL-IS-PAST-DUE            VALUE 'Y'.
+000760 77  WS-CURRENT-DATE-TIME        PIC X(21).
+000770 77  WS-DUE-DATE-YMD-X           PIC X(6).
+000780 77  WS-DUE-DATE-YMD             PIC 9(6).
+000790 77  WS-DUE-DATE-YY              PIC 9(2).
+000800 77  WS-DUE-DATE-CENTURY         PIC 9(2).
+000810 77  WS-TODAY-CCYYMMDD           PIC 9(8).
+000820 77  WS-DUE-DATE-CCYYMMDD        PIC 9(8).
+000830 77  WS-STMT-COUNT               PIC 9(5) VALUE ZERO.
+000840 77  WS-TOTAL-BAL-DUE            PIC S9(9)V99 VALUE ZERO.
+000850 77  WS-TOTAL-BAL-DUE-ED         PIC $$$,$$$,$$9.99.
+000860 77  WS-BAL-DUE-NUM              PIC S9(7)V99.
+
+000870 PROCEDURE DIVISION.
+000880******************************************************************
+000890*  0000-MAINLINE                                                *
+000900*  DRIVES THE STATEMENT PRINT RUN, ONE CUSTOMER RECORD AT A TIME.*
+000910******************************************************************
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+000940     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+000950         UNTIL WS-CUST-BILL-EOF.
+000960     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+000970     GOBACK.
+
+000980******************************************************************
+000990*  1000-INITIALIZE                                              *
+001000******************************************************************
+001010 1000-INITIALIZE.
+001020     OPEN INPUT  CUSTOMER-BILLING-FILE.
+001030     OPEN OUTPUT STATEMENT-PRINT-FILE.
+001040     OPEN OUTPUT STATEMENT-CONTROL-FILE.
+001050     PERFORM 1050-WRITE-RUN-HEADER THRU 1050-EXIT.
+001060     PERFORM 2100-READ-CUSTOMER THRU 2100-EXIT.
+001070 1000-EXIT.
+001080     EXIT.
+
+001090 1050-WRITE-RUN-HEADER.
+001100     MOVE SPACES TO RPT-LINE.
+001110     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+001120     STRING 'CUSTOMER STATEMENT RUN' SPACE 'RUN DATE'
+001130            SPACE WS-CURRENT-DATE-TIME(1:8)
+001140         DELIMITED BY SIZE
+001150         INTO RPT-LINE
+001160     END-STRING.
+001170     MOVE RPT-LINE TO STMT-PRINT-RECORD.
+001180     WRITE STMT-PRINT-RECORD.
+001190     IF NOT WS-STMT-PRINT-OK
+001200         DISPLAY 'STATEMENT PRINT WRITE ERROR: '
+001210       WS-STMT-PRINT-STATUS
+001220     END-IF.
+001230 1050-EXIT.
+001240     EXIT.
+
+001250******************************************************************
+001260*  2000-PROCESS-CUSTOMER                                        *
+001270*  FORMATS AND PRINTS ONE STATEMENT LINE, THEN READS THE NEXT   *
+001280*  CUSTOMER/BILLING RECORD.                                     *
+001290******************************************************************
+001300 2000-PROCESS-CUSTOMER.
+001310     PERFORM 2200-BUILD-AND-WRITE-LINE THRU 2200-EXIT.
+001320     PERFORM 2100-READ-CUSTOMER        THRU 2100-EXIT.
+001330 2000-EXIT.
+001340     EXIT.
+
+001350 2100-READ-CUSTOMER.
+001360     READ CUSTOMER-BILLING-FILE
+001370         AT END
+001380             SET WS-CUST-BILL-EOF TO TRUE
+001390     END-READ.
+001400 2100-EXIT.
+001410     EXIT.
+
+001420 2200-BUILD-AND-WRITE-LINE.
+001430     MOVE SPACES TO RPT-LINE.
+001440     MOVE 4 TO LINE-POS.
+001450     MOVE BAL-DUE TO WS-BAL-DUE-NUM.
+001460     PERFORM 2250-SET-PAST-DUE-FLAG THRU 2250-EXIT.
+001470     STRING
+001480        LINE-NO SPACE CUST-INFO INV-NO SPACE DATE-DUE SPACE
+001490            DELIMITED BY SIZE
+001500        BAL-DUE
+001510            DELIMITED BY DEC-POINT
+001520        SPACE
+001530            DELIMITED BY SIZE
+001540        INV-AMT
+001550            DELIMITED BY DEC-POINT
+001560        SPACE
+001570            DELIMITED BY SIZE
+001580        AMT-PAID
+001590            DELIMITED BY DEC-POINT
+001600        SPACE DATE-PAID SPACE PAST-DUE-FLAG
+001610            DELIMITED BY SIZE
+001620        INTO RPT-LINE
+001630        WITH POINTER LINE-POS
+001640     END-STRING.
+001650     DISPLAY RPT-LINE.
+001660     MOVE RPT-LINE TO STMT-PRINT-RECORD.
+001670     WRITE STMT-PRINT-RECORD.
+001680     IF NOT WS-STMT-PRINT-OK
+001690         DISPLAY 'STATEMENT PRINT WRITE ERROR: '
+001700       WS-STMT-PRINT-STATUS
+001710     END-IF.
+001720     ADD 1 TO LINE-NO.
+001730     ADD 1 TO WS-STMT-COUNT.
+001740     ADD WS-BAL-DUE-NUM TO WS-TOTAL-BAL-DUE.
+001750 2200-EXIT.
+001760     EXIT.
+
+001770 2250-SET-PAST-DUE-FLAG.
+001780     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+001790     MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-TODAY-CCYYMMDD.
+001800     STRING DATE-DUE(7:2) DATE-DUE(1:2) DATE-DUE(4:2)
+001810         DELIMITED BY SIZE
+001820         INTO WS-DUE-DATE-YMD-X
+001830     END-STRING.
+001840     MOVE WS-DUE-DATE-YMD-X TO WS-DUE-DATE-YMD.
+001850     MOVE WS-DUE-DATE-YMD-X(1:2) TO WS-DUE-DATE-YY.
+001860     IF WS-DUE-DATE-YY > 50
+001870         MOVE 19 TO WS-DUE-DATE-CENTURY
+001880     ELSE
+001890         MOVE 20 TO WS-DUE-DATE-CENTURY
+001900     END-IF.
+001910     COMPUTE WS-DUE-DATE-CCYYMMDD =
+001920         WS-DUE-DATE-CENTURY * 1000000 + WS-DUE-DATE-YMD.
+001930     MOVE 'N' TO PAST-DUE-FLAG.
+001940     IF WS-BAL-DUE-NUM > ZERO
+001950         AND WS-DUE-DATE-CCYYMMDD < WS-TODAY-CCYYMMDD
+001960         MOVE 'Y' TO PAST-DUE-FLAG
+001970     END-IF.
+001980 2250-EXIT.
+001990     EXIT.
+
+002000******************************************************************
+002010*  9000-TERMINATE                                               *
+002020******************************************************************
+002030 9000-TERMINATE.
+002040     PERFORM 9050-WRITE-RUN-TRAILER THRU 9050-EXIT.
+002050     PERFORM 9060-WRITE-CONTROL-RECORD THRU 9060-EXIT.
+002060     CLOSE CUSTOMER-BILLING-FILE.
+002070     CLOSE STATEMENT-PRINT-FILE.
+002080     CLOSE STATEMENT-CONTROL-FILE.
+002090 9000-EXIT.
+002100     EXIT.
+
+002110 9050-WRITE-RUN-TRAILER.
+002120     MOVE WS-TOTAL-BAL-DUE TO WS-TOTAL-BAL-DUE-ED.
+002130     MOVE SPACES TO RPT-LINE.
+002140     STRING 'TRAILER' SPACE 'STATEMENTS' SPACE WS-STMT-COUNT
+002150            SPACE 'TOTAL BALANCE DUE' SPACE WS-TOTAL-BAL-DUE-ED
+002160         DELIMITED BY SIZE
+002170         INTO RPT-LINE
+002180     END-STRING.
+002190     MOVE RPT-LINE TO STMT-PRINT-RECORD.
+002200     WRITE STMT-PRINT-RECORD.
+002210     IF NOT WS-STMT-PRINT-OK
+002220         DISPLAY 'STATEMENT PRINT WRITE ERROR: '
+002230       WS-STMT-PRINT-STATUS
+002240     END-IF.
+002250 9050-EXIT.
+002260     EXIT.
+
+002270 9060-WRITE-CONTROL-RECORD.
+002280     MOVE SPACES TO CTL-LINE.
+002290     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+002300     STRING 'STMTCTL' SPACE 'STATEMENTS' SPACE WS-STMT-COUNT
+002310            SPACE 'TOTAL BALANCE DUE' SPACE WS-TOTAL-BAL-DUE-ED
+002320            SPACE 'RUN DATE' SPACE WS-CURRENT-DATE-TIME(1:8)
+002330         DELIMITED BY SIZE
+002340         INTO CTL-LINE
+002350     END-STRING.
+002360     MOVE CTL-LINE TO STMT-CONTROL-RECORD.
+002370     WRITE STMT-CONTROL-RECORD.
+002380     IF NOT WS-STMT-CTL-OK
+002390         DISPLAY 'STATEMENT CONTROL WRITE ERROR: '
+002400       WS-STMT-CTL-STATUS
+002410     END-IF.
+002420 9060-EXIT.
+002430     EXIT.
